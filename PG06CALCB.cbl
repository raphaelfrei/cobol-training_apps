@@ -0,0 +1,433 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Batch driver for PG06CALC - reads WS-N1/WS-N2 pairs
+      *          from a transaction file and writes WS-RS for each
+      *          pair to a result file, instead of the interactive
+      *          ACCEPT/DISPLAY console flow.
+      * Modification History:
+      *   08/08/2026 - Drive the arithmetic from an operation code
+      *                on the transaction record (add/subtract/
+      *                multiply/divide); reject divide-by-zero
+      *                instead of abending the run.
+      *   08/08/2026 - Checkpoint progress every WS-CHECKPOINT-
+      *                INTERVAL records and support restarting a
+      *                rerun past the records already completed.
+      *   08/08/2026 - Move the transaction fields to the shared
+      *                CALCREC copybook.
+      *   08/08/2026 - Write each result to a fixed-format interface
+      *                file for the downstream general ledger feed.
+      *   08/08/2026 - Reject transactions whose TRAN-N1/TRAN-N2
+      *                arrive non-numeric instead of computing on
+      *                them; append an audit log record per
+      *                transaction, matching the interactive program;
+      *                populate RESULT-OPERACAO/N1/N2 on the output
+      *                record; check file status on the checkpoint
+      *                file opens.
+      *   08/08/2026 - Divide ROUNDED into WS-RS's 4 implied decimal
+      *                places (CALCREC widened) instead of truncating
+      *                toward zero. Carry the raw transaction image
+      *                into AUDIT-TRAN-RAW so a rejected (non-numeric)
+      *                record leaves a trace of what was actually on
+      *                the input, not just that something was zeroed.
+      *   08/08/2026 - RESULT-FILE/INTERFACE-FILE now fall back to
+      *                OPEN OUTPUT on a restart when the file does not
+      *                already exist, matching AUDIT-FILE's pattern,
+      *                instead of aborting. Stamp CHECKPOINT-RECORD
+      *                with the run date it was taken against and
+      *                ignore a checkpoint left over from a different
+      *                run date instead of blindly trusting its record
+      *                count. Only claim a restart in the end-of-run
+      *                DISPLAY when one actually happened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG06CALCB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       01  TRAN-INPUT-RECORD.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==    BY ==TRAN-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==TRAN-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO==
+                                       BY ==TRAN-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==TRAN-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==   BY ==TRAN-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==TRAN-OPERACAO==
+               ==CALC-N1==                 BY ==TRAN-N1==
+               ==CALC-N2==                 BY ==TRAN-N2==
+               ==CALC-RS==                 BY ==TRAN-RS==
+               ==CALC-STATUS-OK==          BY ==TRAN-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==TRAN-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==TRAN-STATUS==.
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+       01  RESULT-OUTPUT-RECORD.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==
+                                       BY ==RESULT-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==RESULT-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO==
+                                       BY ==RESULT-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                      BY ==RESULT-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==
+                                       BY ==RESULT-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==RESULT-OPERACAO==
+               ==CALC-N1==                 BY ==RESULT-N1==
+               ==CALC-N2==                 BY ==RESULT-N2==
+               ==CALC-RS==                 BY ==RESULT-RS==
+               ==CALC-STATUS-OK==          BY ==RESULT-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==RESULT-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==RESULT-STATUS==.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE       PIC X(08).
+           05  FILLER              PIC X(01).
+           05  CKPT-LAST-RECORD    PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  CKPT-STATUS         PIC X(01).
+               88  CKPT-COMPLETE          VALUE "C".
+               88  CKPT-EM-ANDAMENTO      VALUE "I".
+
+       FD  INTERFACE-FILE
+           RECORDING MODE IS F.
+       01  INTERFACE-OUTPUT-RECORD.
+           COPY IFACEREC REPLACING
+               ==IFACE-TRAN-ID==           BY ==GLFEED-TRAN-ID==
+               ==IFACE-N1==                BY ==GLFEED-N1==
+               ==IFACE-N2==                BY ==GLFEED-N2==
+               ==IFACE-RS==                BY ==GLFEED-RS==
+               ==IFACE-RUN-DATE==          BY ==GLFEED-RUN-DATE==.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==
+                                       BY ==AUDIT-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==AUDIT-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO==
+                                       BY ==AUDIT-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==AUDIT-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==
+                                       BY ==AUDIT-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==AUDIT-OPERACAO==
+               ==CALC-N1==                 BY ==AUDIT-N1==
+               ==CALC-N2==                 BY ==AUDIT-N2==
+               ==CALC-RS==                 BY ==AUDIT-RS==
+               ==CALC-STATUS-OK==          BY ==AUDIT-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==AUDIT-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==AUDIT-STATUS==.
+           05  FILLER              PIC X(01).
+           05  AUDIT-OPERADOR-ID   PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUDIT-TIMESTAMP     PIC X(21).
+           05  FILLER              PIC X(01).
+           05  AUDIT-TRAN-RAW      PIC X(37).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TRAN-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-RESULT-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-CHECKPOINT-STATUS    PIC X(02) VALUE SPACES.
+       77  WS-INTERFACE-STATUS     PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-OPERADOR-ID          PIC X(08) VALUE SPACES.
+       77  WS-TIMESTAMP            PIC X(21) VALUE SPACES.
+       77  WS-RUN-DATE             PIC X(08) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE              VALUE "Y".
+       77  WS-TRAN-NUM-SWITCH      PIC X(01) VALUE "Y".
+           88  WS-TRAN-NUMERICA            VALUE "Y".
+       77  WS-TRAN-RAW             PIC X(37) VALUE SPACES.
+       01  WS-CALC-TRANSACTION.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==    BY ==WS-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==WS-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO== BY ==WS-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==WS-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==   BY ==WS-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==WS-OPERACAO==
+               ==CALC-N1==                 BY ==WS-N1==
+               ==CALC-N2==                 BY ==WS-N2==
+               ==CALC-RS==                 BY ==WS-RS==
+               ==CALC-STATUS-OK==          BY ==WS-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==WS-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==WS-STATUS==.
+       77  WS-RECORD-COUNT         PIC 9(08) VALUE ZEROS.
+       77  WS-REJECT-COUNT         PIC 9(08) VALUE ZEROS.
+       77  WS-RESTART-PARM         PIC X(08) VALUE SPACES.
+       77  WS-RESTART-FROM         PIC 9(08) VALUE ZEROS.
+       77  WS-SKIP-COUNT           PIC 9(08) VALUE ZEROS.
+       77  WS-ABSOLUTE-COUNT       PIC 9(08) VALUE ZEROS.
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(08) VALUE 1000.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 0500-DETERMINE-RESTART
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1200-SKIP-PROCESSED-RECORDS
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-FINAL-CHECKPOINT
+           PERFORM 9000-CLOSE-FILES
+           IF WS-RESTART-FROM > ZERO
+               DISPLAY "PG06CALCB - REINICIADO A PARTIR DO REGISTRO: "
+                   WS-RESTART-FROM
+           END-IF
+           DISPLAY "PG06CALCB - REGISTROS PROCESSADOS NESTA EXECUCAO: "
+               WS-RECORD-COUNT
+           DISPLAY "PG06CALCB - TRANSACOES REJEITADAS: "
+               WS-REJECT-COUNT
+           STOP RUN.
+
+       0500-DETERMINE-RESTART.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM NOT = SPACES
+               AND FUNCTION TRIM(WS-RESTART-PARM) IS NUMERIC
+               COMPUTE WS-RESTART-FROM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-RESTART-PARM))
+           ELSE
+               PERFORM 0510-READ-CHECKPOINT-FILE
+           END-IF.
+
+       0510-READ-CHECKPOINT-FILE.
+           MOVE ZEROS TO WS-RESTART-FROM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZEROS TO WS-RESTART-FROM
+                   NOT AT END
+                       IF NOT CKPT-COMPLETE
+                           IF CKPT-RUN-DATE = WS-RUN-DATE
+                               MOVE CKPT-LAST-RECORD TO WS-RESTART-FROM
+                           ELSE
+                               DISPLAY "AVISO: CHECKPOINT DE OUTRA "
+                                   "EXECUCAO (" CKPT-RUN-DATE
+                                   ") IGNORADO."
+                               MOVE ZEROS TO WS-RESTART-FROM
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1000-OPEN-FILES.
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR TRANFILE: " WS-TRAN-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-FROM > ZERO
+               OPEN EXTEND RESULT-FILE
+               IF WS-RESULT-STATUS = "35"
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR RESULTFILE: " WS-RESULT-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-FROM > ZERO
+               OPEN EXTEND INTERFACE-FILE
+               IF WS-INTERFACE-STATUS = "35"
+                   OPEN OUTPUT INTERFACE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF
+           IF WS-INTERFACE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR GLFEED: " WS-INTERFACE-STATUS
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR-ID = SPACES
+               MOVE "BATCH" TO WS-OPERADOR-ID
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR AUDITFILE: " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+       1100-READ-TRAN-FILE.
+           READ TRAN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE TRAN-INPUT-RECORD TO WS-TRAN-RAW
+                   MOVE TRAN-OPERACAO TO WS-OPERACAO
+                   IF TRAN-N1 IS NUMERIC AND TRAN-N2 IS NUMERIC
+                       MOVE "Y" TO WS-TRAN-NUM-SWITCH
+                       MOVE TRAN-N1 TO WS-N1
+                       MOVE TRAN-N2 TO WS-N2
+                   ELSE
+                       MOVE "N" TO WS-TRAN-NUM-SWITCH
+                       MOVE ZEROS TO WS-N1
+                       MOVE ZEROS TO WS-N2
+                   END-IF
+           END-READ.
+
+       1200-SKIP-PROCESSED-RECORDS.
+           MOVE WS-RESTART-FROM TO WS-ABSOLUTE-COUNT
+           PERFORM
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-FROM
+                   OR WS-END-OF-FILE
+               READ TRAN-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM
+           IF NOT WS-END-OF-FILE
+               PERFORM 1100-READ-TRAN-FILE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-CALCULAR
+           MOVE SPACES TO RESULT-OUTPUT-RECORD
+           MOVE WS-OPERACAO TO RESULT-OPERACAO
+           MOVE WS-N1 TO RESULT-N1
+           MOVE WS-N2 TO RESULT-N2
+           MOVE WS-RS TO RESULT-RS
+           MOVE WS-STATUS TO RESULT-STATUS
+           WRITE RESULT-OUTPUT-RECORD
+           PERFORM 2400-GRAVAR-AUDITORIA
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-ABSOLUTE-COUNT
+           IF WS-STATUS-REJEITADA
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               PERFORM 2300-GRAVAR-INTERFACE
+           END-IF
+           IF FUNCTION MOD(WS-ABSOLUTE-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1100-READ-TRAN-FILE.
+
+       2100-CALCULAR.
+           MOVE "O" TO WS-STATUS
+           IF NOT WS-TRAN-NUMERICA
+               MOVE "R" TO WS-STATUS
+               MOVE ZEROS TO WS-RS
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-OPERACAO-SOMA
+                       COMPUTE WS-RS = WS-N1 + WS-N2
+                   WHEN WS-OPERACAO-SUBTRACAO
+                       COMPUTE WS-RS = WS-N1 - WS-N2
+                   WHEN WS-OPERACAO-MULTIPLICA
+                       COMPUTE WS-RS = WS-N1 * WS-N2
+                   WHEN WS-OPERACAO-DIVISAO
+                       IF WS-N2 = ZERO
+                           MOVE "R" TO WS-STATUS
+                           MOVE ZEROS TO WS-RS
+                       ELSE
+                           COMPUTE WS-RS ROUNDED = WS-N1 / WS-N2
+                       END-IF
+                   WHEN OTHER
+                       MOVE "R" TO WS-STATUS
+                       MOVE ZEROS TO WS-RS
+               END-EVALUATE
+           END-IF.
+
+       2400-GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE WS-OPERACAO TO AUDIT-OPERACAO
+           MOVE WS-N1 TO AUDIT-N1
+           MOVE WS-N2 TO AUDIT-N2
+           MOVE WS-RS TO AUDIT-RS
+           MOVE WS-STATUS TO AUDIT-STATUS
+           MOVE WS-OPERADOR-ID TO AUDIT-OPERADOR-ID
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE WS-TRAN-RAW TO AUDIT-TRAN-RAW
+           WRITE AUDIT-LOG-RECORD.
+
+       2300-GRAVAR-INTERFACE.
+           MOVE SPACES TO INTERFACE-OUTPUT-RECORD
+           MOVE WS-ABSOLUTE-COUNT TO GLFEED-TRAN-ID
+           MOVE WS-N1 TO GLFEED-N1
+           MOVE WS-N2 TO GLFEED-N2
+           MOVE WS-RS TO GLFEED-RS
+           MOVE WS-RUN-DATE TO GLFEED-RUN-DATE
+           WRITE INTERFACE-OUTPUT-RECORD.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CALCCKPT: " WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE WS-ABSOLUTE-COUNT TO CKPT-LAST-RECORD
+           MOVE "I" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       3000-WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CALCCKPT: " WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE WS-ABSOLUTE-COUNT TO CKPT-LAST-RECORD
+           MOVE "C" TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9000-CLOSE-FILES.
+           CLOSE TRAN-FILE
+           CLOSE RESULT-FILE
+           CLOSE INTERFACE-FILE
+           CLOSE AUDIT-FILE.
+       END PROGRAM PG06CALCB.

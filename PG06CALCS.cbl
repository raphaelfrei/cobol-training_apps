@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Online maintenance screen for a single ad hoc
+      *          calculation - labeled fields for the two inputs and
+      *          the operation code, with inline field-level edits via
+      *          the screen pictures, and the result displayed back on
+      *          the same screen, for the handful of times a day
+      *          someone needs one quick answer without building a
+      *          TRANFILE for the batch job. Logs to the same audit
+      *          file as the interactive console flow.
+      * Modification History:
+      *   08/08/2026 - Check file status after the AUDITFILE fallback
+      *                OPEN OUTPUT; guard the WRITE/CLOSE on a
+      *                successful open instead of falling through.
+      *   08/08/2026 - Divide ROUNDED into WS-RS's 4 implied decimal
+      *                places (CALCREC widened) instead of truncating
+      *                toward zero; widen WS-SCR-RS's screen picture
+      *                to show the decimal places to the operator.
+      *   08/08/2026 - Initialize WS-CALC-TRANSACTION at entry, since
+      *                CALCREC's fields carry no VALUE clause and
+      *                WS-OPERACAO must start blank for the screen
+      *                loop to run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG06CALCS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==
+                                       BY ==AUDIT-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==AUDIT-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO==
+                                       BY ==AUDIT-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==AUDIT-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==
+                                       BY ==AUDIT-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==AUDIT-OPERACAO==
+               ==CALC-N1==                 BY ==AUDIT-N1==
+               ==CALC-N2==                 BY ==AUDIT-N2==
+               ==CALC-RS==                 BY ==AUDIT-RS==
+               ==CALC-STATUS-OK==          BY ==AUDIT-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==AUDIT-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==AUDIT-STATUS==.
+           05  FILLER              PIC X(01).
+           05  AUDIT-OPERADOR-ID   PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUDIT-TIMESTAMP     PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CALC-TRANSACTION.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==    BY ==WS-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==WS-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO== BY ==WS-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==WS-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==   BY ==WS-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==WS-OPERACAO==
+               ==CALC-N1==                 BY ==WS-N1==
+               ==CALC-N2==                 BY ==WS-N2==
+               ==CALC-RS==                 BY ==WS-RS==
+               ==CALC-STATUS-OK==          BY ==WS-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==WS-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==WS-STATUS==.
+       77  WS-SCR-N1             PIC S9(07) VALUE ZERO.
+       77  WS-SCR-N2             PIC S9(07) VALUE ZERO.
+       77  WS-SCR-OPERACAO       PIC X(01) VALUE SPACE.
+       77  WS-SCR-RS             PIC -(14)9.9999 VALUE ZERO.
+       77  WS-MENSAGEM           PIC X(40) VALUE SPACES.
+       77  WS-AUDIT-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-OPERADOR-ID        PIC X(08) VALUE SPACES.
+       77  WS-TIMESTAMP          PIC X(21) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  SC-CALC-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "PG06CALC - CALCULO AVULSO".
+           05  LINE 3 COLUMN 1 VALUE "PRIMEIRO NUMERO . . :".
+           05  LINE 3 COLUMN 23 PIC -(7)9 USING WS-SCR-N1
+               REQUIRED.
+           05  LINE 4 COLUMN 1 VALUE "SEGUNDO NUMERO  . . :".
+           05  LINE 4 COLUMN 23 PIC -(7)9 USING WS-SCR-N2
+               REQUIRED.
+           05  LINE 5 COLUMN 1 VALUE "OPERACAO (A/S/M/D). :".
+           05  LINE 5 COLUMN 23 PIC X USING WS-SCR-OPERACAO
+               REQUIRED.
+           05  LINE 7 COLUMN 1 VALUE "RESULTADO . . . . . :".
+           05  LINE 7 COLUMN 23 PIC -(14)9.9999 FROM WS-SCR-RS.
+           05  LINE 9 COLUMN 1 PIC X(40) FROM WS-MENSAGEM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           INITIALIZE WS-CALC-TRANSACTION
+           PERFORM UNTIL WS-OPERACAO-VALIDA
+               PERFORM 1000-CAPTURAR-TELA
+               MOVE WS-SCR-OPERACAO TO WS-OPERACAO
+               IF NOT WS-OPERACAO-VALIDA
+                   MOVE "OPERACAO INVALIDA. USE A, S, M OU D."
+                       TO WS-MENSAGEM
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SCR-N1 TO WS-N1
+           MOVE WS-SCR-N2 TO WS-N2
+
+           PERFORM 2000-CALCULAR
+           MOVE WS-RS TO WS-SCR-RS
+
+           PERFORM 3000-GRAVAR-AUDITORIA
+
+           MOVE SPACES TO WS-MENSAGEM
+           IF WS-STATUS-OK
+               MOVE "RESULTADO CALCULADO COM SUCESSO."
+                   TO WS-MENSAGEM
+           ELSE
+               MOVE "TRANSACAO REJEITADA - DIVISAO POR ZERO."
+                   TO WS-MENSAGEM
+           END-IF
+           DISPLAY SC-CALC-SCREEN
+
+           STOP RUN.
+
+       1000-CAPTURAR-TELA.
+           DISPLAY SC-CALC-SCREEN
+           ACCEPT SC-CALC-SCREEN.
+
+       2000-CALCULAR.
+           MOVE "O" TO WS-STATUS
+           EVALUATE TRUE
+               WHEN WS-OPERACAO-SOMA
+                   COMPUTE WS-RS = WS-N1 + WS-N2
+               WHEN WS-OPERACAO-SUBTRACAO
+                   COMPUTE WS-RS = WS-N1 - WS-N2
+               WHEN WS-OPERACAO-MULTIPLICA
+                   COMPUTE WS-RS = WS-N1 * WS-N2
+               WHEN WS-OPERACAO-DIVISAO
+                   IF WS-N2 = ZERO
+                       MOVE "R" TO WS-STATUS
+                       MOVE ZEROS TO WS-RS
+                   ELSE
+                       COMPUTE WS-RS ROUNDED = WS-N1 / WS-N2
+                   END-IF
+           END-EVALUATE.
+
+       3000-GRAVAR-AUDITORIA.
+           ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR-ID = SPACES
+               MOVE "ONLINE" TO WS-OPERADOR-ID
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR AUDITFILE: " WS-AUDIT-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               MOVE WS-N1 TO AUDIT-N1
+               MOVE WS-N2 TO AUDIT-N2
+               MOVE WS-RS TO AUDIT-RS
+               MOVE WS-OPERADOR-ID TO AUDIT-OPERADOR-ID
+               MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE WS-OPERACAO TO AUDIT-OPERACAO
+               MOVE WS-STATUS TO AUDIT-STATUS
+               WRITE AUDIT-LOG-RECORD
+
+               CLOSE AUDIT-FILE
+           END-IF.
+       END PROGRAM PG06CALCS.

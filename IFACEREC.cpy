@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Shared downstream interface record layout for the
+      *          general ledger feed - source transaction id, the two
+      *          inputs, the result, and the run date. COPY IFACEREC
+      *          REPLACING, with one ==IFACE-xxx== BY ==yyy-xxx== pair
+      *          per identifier below, to retarget the generated field
+      *          names to a program's own prefix. IFACE-RS carries the
+      *          same 4 implied decimal places as CALCREC's CALC-RS so
+      *          a rounded division result reaches the ledger feed
+      *          intact instead of truncated to a whole number.
+      ******************************************************************
+       05  IFACE-TRAN-ID             PIC 9(08).
+       05  IFACE-N1                  PIC S9(07)
+                                      SIGN IS TRAILING SEPARATE.
+       05  IFACE-N2                  PIC S9(07)
+                                      SIGN IS TRAILING SEPARATE.
+       05  IFACE-RS                  PIC S9(14)V9(04)
+                                      SIGN IS TRAILING SEPARATE.
+       05  IFACE-RUN-DATE            PIC X(08).

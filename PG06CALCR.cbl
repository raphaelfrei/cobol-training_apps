@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Daily control-total report for PG06CALCB - reads the
+      *          day's result file and produces a control report with
+      *          record count, sum/min/max of WS-RS, and a count of
+      *          rejected/invalid transactions for operations to
+      *          reconcile against at end of day.
+      * Modification History:
+      *   08/08/2026 - Move the transaction fields to the shared
+      *                CALCREC copybook.
+      *   08/08/2026 - Widen the running totals to match CALCREC's
+      *                signed, wider WS-RS.
+      *   08/08/2026 - Carry CALCREC's 4 implied decimal places
+      *                through WS-RS/WS-SUM-RS/WS-MIN-RS/WS-MAX-RS and
+      *                their edited report fields, so a rounded
+      *                division result in RESULTFILE isn't truncated
+      *                back to a whole number in the control total.
+      *   08/08/2026 - Test RESULT-STATUS-REJEITADA (the 88-level the
+      *                same COPY CALCREC REPLACING already defines)
+      *                instead of comparing RESULT-STATUS to the "R"
+      *                literal.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG06CALCR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+       01  RESULT-INPUT-RECORD.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==
+                                       BY ==RESULT-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==RESULT-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO==
+                                       BY ==RESULT-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                      BY ==RESULT-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==
+                                       BY ==RESULT-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==RESULT-OPERACAO==
+               ==CALC-N1==                 BY ==RESULT-N1==
+               ==CALC-N2==                 BY ==RESULT-N2==
+               ==CALC-RS==                 BY ==RESULT-RS==
+               ==CALC-STATUS-OK==          BY ==RESULT-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==RESULT-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==RESULT-STATUS==.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-RESULT-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE              VALUE "Y".
+       77  WS-RS                   PIC S9(14)V9(04) VALUE ZEROS.
+       77  WS-RECORD-COUNT         PIC 9(08) VALUE ZEROS.
+       77  WS-VALID-COUNT          PIC 9(08) VALUE ZEROS.
+       77  WS-REJECT-COUNT         PIC 9(08) VALUE ZEROS.
+       77  WS-SUM-RS               PIC S9(18)V9(04) VALUE ZEROS.
+       77  WS-MIN-RS               PIC S9(14)V9(04) VALUE ZEROS.
+       77  WS-MAX-RS               PIC S9(14)V9(04) VALUE ZEROS.
+       77  WS-FIRST-VALID          PIC X(01) VALUE "Y".
+           88  WS-IS-FIRST-VALID           VALUE "Y".
+       77  WS-RUN-DATE             PIC X(08) VALUE SPACES.
+
+       01  WS-EDIT-SUM             PIC -(18)9.9999.
+       01  WS-EDIT-MIN             PIC -(14)9.9999.
+       01  WS-EDIT-MAX             PIC -(14)9.9999.
+       01  WS-REPORT-LINE          PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-PROCESS-RESULTS
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-REPORT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT RESULT-FILE
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR RESULTFILE: " WS-RESULT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CALCRPT: " WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-READ-RESULT-FILE.
+
+       1100-READ-RESULT-FILE.
+           READ RESULT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RESULTS.
+           ADD 1 TO WS-RECORD-COUNT
+           IF RESULT-STATUS-REJEITADA
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               ADD 1 TO WS-VALID-COUNT
+               MOVE RESULT-RS TO WS-RS
+               ADD WS-RS TO WS-SUM-RS
+               IF WS-IS-FIRST-VALID
+                   MOVE WS-RS TO WS-MIN-RS
+                   MOVE WS-RS TO WS-MAX-RS
+                   MOVE "N" TO WS-FIRST-VALID
+               ELSE
+                   IF WS-RS < WS-MIN-RS
+                       MOVE WS-RS TO WS-MIN-RS
+                   END-IF
+                   IF WS-RS > WS-MAX-RS
+                       MOVE WS-RS TO WS-MAX-RS
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 1100-READ-RESULT-FILE.
+
+       3000-WRITE-REPORT.
+           MOVE WS-SUM-RS TO WS-EDIT-SUM
+           MOVE WS-MIN-RS TO WS-EDIT-MIN
+           MOVE WS-MAX-RS TO WS-EDIT-MAX
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RELATORIO DE CONTROLE PG06CALC - DATA: "
+               WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TOTAL DE REGISTROS LIDOS : "
+               WS-RECORD-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRANSACOES VALIDAS       : "
+               WS-VALID-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRANSACOES REJEITADAS    : "
+               WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "SOMA DOS RESULTADOS (RS) : "
+               WS-EDIT-SUM
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "MENOR RESULTADO (RS)     : "
+               WS-EDIT-MIN
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "MAIOR RESULTADO (RS)     : "
+               WS-EDIT-MAX
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE RESULT-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM PG06CALCR.

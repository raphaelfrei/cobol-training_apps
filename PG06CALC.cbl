@@ -2,28 +2,219 @@
       * Author: Raphael Frei
       * Date: 28/06/2022
       * Purpose:
+      * Modification History:
+      *   08/08/2026 - Validate WS-N1/WS-N2 and re-prompt on a bad
+      *                ACCEPT instead of letting COMPUTE run on it.
+      *   08/08/2026 - Append an audit log record for every
+      *                calculation performed.
+      *   08/08/2026 - Drive the arithmetic from an operation code
+      *                (add/subtract/multiply/divide) instead of
+      *                always multiplying; reject divide-by-zero.
+      *   08/08/2026 - Move the transaction fields to the shared
+      *                CALCREC copybook.
+      *   08/08/2026 - Accept signed inputs up to 7 digits, widened
+      *                to match CALCREC.
+      *   08/08/2026 - Fallback operator id for an unset USER is now
+      *                "CONSOLE" (this is the console program, not the
+      *                batch driver - "BATCH" misattributed every
+      *                console run with no USER set); "INTERACTIVE"
+      *                does not fit the 8-byte operator id field, so
+      *                "CONSOLE" is used instead. Also check file
+      *                status after the AUDITFILE fallback OPEN
+      *                OUTPUT, and renumber paragraphs to ascending
+      *                call order.
+      *   08/08/2026 - Divide ROUNDED into WS-RS's 4 implied decimal
+      *                places (CALCREC widened) instead of truncating
+      *                toward zero; display the rounded result through
+      *                an edited field with an actual decimal point.
+      *   08/08/2026 - Initialize WS-CALC-TRANSACTION at entry, since
+      *                CALCREC's fields carry no VALUE clause and
+      *                WS-OPERACAO must start blank for the validation
+      *                loop to run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PG06CALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==
+                                       BY ==AUDIT-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==AUDIT-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO==
+                                       BY ==AUDIT-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==AUDIT-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==
+                                       BY ==AUDIT-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==AUDIT-OPERACAO==
+               ==CALC-N1==                 BY ==AUDIT-N1==
+               ==CALC-N2==                 BY ==AUDIT-N2==
+               ==CALC-RS==                 BY ==AUDIT-RS==
+               ==CALC-STATUS-OK==          BY ==AUDIT-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==AUDIT-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==AUDIT-STATUS==.
+           05  FILLER              PIC X(01).
+           05  AUDIT-OPERADOR-ID   PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUDIT-TIMESTAMP     PIC X(21).
+
        WORKING-STORAGE SECTION.
-       77 WS-N1        PIC 9(03) VALUE ZEROS.
-       77 WS-N2        PIC 9(03) VALUE ZEROS.
-       77 WS-RS        PIC Z(07) VALUE ZEROS.
+       01  WS-CALC-TRANSACTION.
+           COPY CALCREC REPLACING
+               ==CALC-OPERACAO-VALIDA==    BY ==WS-OPERACAO-VALIDA==
+               ==CALC-OPERACAO-SOMA==      BY ==WS-OPERACAO-SOMA==
+               ==CALC-OPERACAO-SUBTRACAO== BY ==WS-OPERACAO-SUBTRACAO==
+               ==CALC-OPERACAO-MULTIPLICA==
+                                       BY ==WS-OPERACAO-MULTIPLICA==
+               ==CALC-OPERACAO-DIVISAO==   BY ==WS-OPERACAO-DIVISAO==
+               ==CALC-OPERACAO==           BY ==WS-OPERACAO==
+               ==CALC-N1==                 BY ==WS-N1==
+               ==CALC-N2==                 BY ==WS-N2==
+               ==CALC-RS==                 BY ==WS-RS==
+               ==CALC-STATUS-OK==          BY ==WS-STATUS-OK==
+               ==CALC-STATUS-REJEITADA==
+                                       BY ==WS-STATUS-REJEITADA==
+               ==CALC-STATUS==             BY ==WS-STATUS==.
+       77 WS-ENTRADA        PIC X(08) VALUE SPACES.
+       77 WS-ENTRADA-TRIM   PIC X(08) VALUE SPACES.
+       77 WS-ENTRADA-SINAL  PIC X(01) VALUE SPACES.
+       77 WS-ENTRADA-DIGITS PIC X(07) VALUE SPACES.
+       77 WS-ENTRADA-TAM    PIC 9(02) VALUE ZERO.
+       77 WS-ENTRADA-MAX    PIC 9(02) VALUE ZERO.
+       77 WS-VALIDA-OK PIC X(01) VALUE "N".
+           88 WS-ENTRADA-VALIDA        VALUE "Y".
+       77 WS-AUDIT-STATUS   PIC X(02) VALUE SPACES.
+       77 WS-OPERADOR-ID    PIC X(08) VALUE SPACES.
+       77 WS-TIMESTAMP      PIC X(21) VALUE SPACES.
+       77 WS-RS-EDITADO     PIC -(14)9.9999 VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA O PRIMEIRO NUMERO: "
-            ACCEPT WS-N1
+            INITIALIZE WS-CALC-TRANSACTION
+            PERFORM UNTIL WS-ENTRADA-VALIDA
+                DISPLAY "INSIRA O PRIMEIRO NUMERO: "
+                ACCEPT WS-ENTRADA
+                PERFORM 1000-VALIDAR-ENTRADA
+            END-PERFORM
+            MOVE WS-ENTRADA TO WS-N1
 
-            DISPLAY "INSIRA O SEGUNDO NUMERO: "
-            ACCEPT WS-N2
+            MOVE "N" TO WS-VALIDA-OK
+            PERFORM UNTIL WS-ENTRADA-VALIDA
+                DISPLAY "INSIRA O SEGUNDO NUMERO: "
+                ACCEPT WS-ENTRADA
+                PERFORM 1000-VALIDAR-ENTRADA
+            END-PERFORM
+            MOVE WS-ENTRADA TO WS-N2
 
-            COMPUTE WS-RS = WS-N1 * WS-N2
-            DISPLAY "O RESULTADO E: " WS-RS
+            PERFORM UNTIL WS-OPERACAO-VALIDA
+                DISPLAY "INSIRA A OPERACAO (A-SOMA, S-SUBTRACAO, "
+                    "M-MULTIPLICACAO, D-DIVISAO): "
+                ACCEPT WS-OPERACAO
+                IF NOT WS-OPERACAO-VALIDA
+                    DISPLAY "ERRO: OPERACAO INVALIDA. DIGITE "
+                        "NOVAMENTE."
+                END-IF
+            END-PERFORM
 
+            PERFORM 2000-CALCULAR
 
+            PERFORM 3000-GRAVAR-AUDITORIA
 
             STOP RUN.
+
+       1000-VALIDAR-ENTRADA.
+           MOVE FUNCTION TRIM(WS-ENTRADA) TO WS-ENTRADA-TRIM
+           IF WS-ENTRADA-TRIM = SPACES
+               DISPLAY "ERRO: ENTRADA EM BRANCO. DIGITE NOVAMENTE."
+               MOVE "N" TO WS-VALIDA-OK
+           ELSE
+               COMPUTE WS-ENTRADA-TAM =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-ENTRADA-TRIM))
+               MOVE WS-ENTRADA-TRIM(1:1) TO WS-ENTRADA-SINAL
+               IF WS-ENTRADA-SINAL = "+" OR WS-ENTRADA-SINAL = "-"
+                   MOVE 8 TO WS-ENTRADA-MAX
+                   MOVE WS-ENTRADA-TRIM(2:7) TO WS-ENTRADA-DIGITS
+               ELSE
+                   MOVE 7 TO WS-ENTRADA-MAX
+                   MOVE WS-ENTRADA-TRIM TO WS-ENTRADA-DIGITS
+               END-IF
+               IF WS-ENTRADA-TAM > WS-ENTRADA-MAX
+                   DISPLAY "ERRO: VALOR COM MAIS DE 7 DIGITOS. DIGITE "
+                       "NOVAMENTE."
+                   MOVE "N" TO WS-VALIDA-OK
+               ELSE
+                   IF FUNCTION TRIM(WS-ENTRADA-DIGITS) NOT = SPACES
+                       AND FUNCTION TRIM(WS-ENTRADA-DIGITS) IS NUMERIC
+                       MOVE "Y" TO WS-VALIDA-OK
+                   ELSE
+                       DISPLAY "ERRO: VALOR NAO NUMERICO. DIGITE "
+                           "NOVAMENTE."
+                       MOVE "N" TO WS-VALIDA-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-CALCULAR.
+           MOVE "O" TO WS-STATUS
+           EVALUATE TRUE
+               WHEN WS-OPERACAO-SOMA
+                   COMPUTE WS-RS = WS-N1 + WS-N2
+               WHEN WS-OPERACAO-SUBTRACAO
+                   COMPUTE WS-RS = WS-N1 - WS-N2
+               WHEN WS-OPERACAO-MULTIPLICA
+                   COMPUTE WS-RS = WS-N1 * WS-N2
+               WHEN WS-OPERACAO-DIVISAO
+                   IF WS-N2 = ZERO
+                       DISPLAY "ERRO: DIVISAO POR ZERO. "
+                           "TRANSACAO REJEITADA."
+                       MOVE "R" TO WS-STATUS
+                       MOVE ZEROS TO WS-RS
+                   ELSE
+                       COMPUTE WS-RS ROUNDED = WS-N1 / WS-N2
+                   END-IF
+           END-EVALUATE
+
+           IF WS-STATUS-OK
+               MOVE WS-RS TO WS-RS-EDITADO
+               DISPLAY "O RESULTADO E: " WS-RS-EDITADO
+           END-IF.
+
+       3000-GRAVAR-AUDITORIA.
+           ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR-ID = SPACES
+               MOVE "CONSOLE" TO WS-OPERADOR-ID
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR AUDITFILE: " WS-AUDIT-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               MOVE WS-N1 TO AUDIT-N1
+               MOVE WS-N2 TO AUDIT-N2
+               MOVE WS-RS TO AUDIT-RS
+               MOVE WS-OPERADOR-ID TO AUDIT-OPERADOR-ID
+               MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE WS-OPERACAO TO AUDIT-OPERACAO
+               MOVE WS-STATUS TO AUDIT-STATUS
+               WRITE AUDIT-LOG-RECORD
+
+               CLOSE AUDIT-FILE
+           END-IF.
        END PROGRAM PG06CALC.

@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Shared calculation transaction record layout used by
+      *          every PG06CALC* program (operation code, the two
+      *          inputs, the result, and the transaction status), so
+      *          all of them agree on field sizes.
+      *          COPY CALCREC REPLACING, with one ==CALC-xxx== BY
+      *          ==yyy-xxx== pair per identifier below, to retarget
+      *          the generated field names to a program's own prefix
+      *          (TRAN-, RESULT-, AUDIT-, WS-, ...).
+      *          CALC-N1/CALC-N2 are signed to 7 digits; CALC-RS is
+      *          sized to hold the worst-case product of two such
+      *          inputs without truncation, plus 4 implied decimal
+      *          places so a division result is rounded instead of
+      *          truncated to a whole number. Every divide COMPUTE
+      *          against CALC-RS (or a WS- field copied from it) must
+      *          use ROUNDED.
+      ******************************************************************
+       05  CALC-OPERACAO             PIC X(01).
+           88  CALC-OPERACAO-VALIDA          VALUES "A" "S" "M" "D".
+           88  CALC-OPERACAO-SOMA            VALUE "A".
+           88  CALC-OPERACAO-SUBTRACAO       VALUE "S".
+           88  CALC-OPERACAO-MULTIPLICA      VALUE "M".
+           88  CALC-OPERACAO-DIVISAO         VALUE "D".
+       05  CALC-N1                   PIC S9(07)
+                                      SIGN IS TRAILING SEPARATE.
+       05  CALC-N2                   PIC S9(07)
+                                      SIGN IS TRAILING SEPARATE.
+       05  CALC-RS                   PIC S9(14)V9(04)
+                                      SIGN IS TRAILING SEPARATE.
+       05  CALC-STATUS               PIC X(01).
+           88  CALC-STATUS-OK                VALUE "O".
+           88  CALC-STATUS-REJEITADA         VALUE "R".
